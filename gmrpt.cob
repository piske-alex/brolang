@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LAVARAGE-GM-RPT.
+000120 AUTHOR. CLAUDE-OPUS.
+000130 INSTALLATION. LAVARAGE DEFI ENGINEERING.
+000140 DATE-WRITTEN. 08-09-2026.
+000150 DATE-COMPILED.
+000160*
+000170* LAVARAGE GM DIGEST REPORT
+000180* READS THE LAVARAGE-AUDIT JOURNAL FOR THE CURRENT MONTH AND
+000190* LISTS WHICH GREETING BUCKET (GM/GA/GE/GN) FIRED EACH DAY AND
+000200* AT WHAT HOUR, WITH A COUNT PER BUCKET, SO A BATCH JOB THAT
+000210* HAS STARTED RUNNING LATE OR SKIPPING THE MORNING WINDOW
+000220* SHOWS UP HERE INSTEAD OF ONLY BEING NOTICED LATER.
+000230*
+000240* MODIFICATION HISTORY
+000250* 2026-08-09 AJP  INITIAL VERSION.
+000252* 2026-08-09 AJP  GUARDED THE AUDIT JOURNAL OPEN SO A MONTH WITH
+000254*                 NO LAVAUDIT DATASET STAGED YET (E.G. THE FIRST
+000256*                 RUN AFTER OPS ROTATES OUT LAST MONTH'S FILE)
+000258*                 PRINTS A "NO RECORDS TO REPORT" SUMMARY INSTEAD
+000259*                 OF HANGING ON THE FIRST READ.
+000260*
+000270
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 REPOSITORY.
+000310
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT LAVARAGE-AUDIT
+000350         ASSIGN TO "LAVAUDIT"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-AUDIT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 COPY AUDITREC.
+000420
+000430 WORKING-STORAGE SECTION.
+000440 01  WS-TODAY               PIC 9(8).
+000450 01  WS-REPORT-CCYYMM       PIC 9(6).
+000460 01  WS-BUCKET-CODE         PIC X(02).
+000470
+000480 01  WS-COUNTERS.
+000490     05  WS-RECORDS-READ            PIC 9(5) COMP VALUE 0.
+000500     05  WS-RECORDS-IN-MONTH        PIC 9(5) COMP VALUE 0.
+000510     05  WS-GM-COUNT                PIC 9(5) COMP VALUE 0.
+000520     05  WS-GA-COUNT                PIC 9(5) COMP VALUE 0.
+000530     05  WS-GE-COUNT                PIC 9(5) COMP VALUE 0.
+000540     05  WS-GN-COUNT                PIC 9(5) COMP VALUE 0.
+000550
+000560 01  WS-FILE-STATUSES.
+000570     05  WS-AUDIT-STATUS            PIC X(02).
+000575         88  WS-AUDIT-FILE-MISSING         VALUE "35".
+000590
+000600 01  WS-SWITCHES.
+000610     05  WS-AUDIT-EOF-SW            PIC X(01) VALUE "N".
+000620         88  WS-AUDIT-DONE                 VALUE "Y".
+000630
+000640 PROCEDURE DIVISION.
+000650 MAIN-PROGRAM.
+000660     PERFORM 1000-INITIALIZE
+000670     PERFORM 2000-PRINT-HEADER
+000675     IF WS-AUDIT-FILE-MISSING
+000676         DISPLAY "LAVAUDIT: NO AUDIT JOURNAL STAGED, "
+000677             "NO RECORDS TO REPORT"
+000678     ELSE
+000680         PERFORM 2500-READ-AUDIT-RECORD
+000690         PERFORM 3000-PROCESS-AUDIT-RECORD UNTIL WS-AUDIT-DONE
+000695         CLOSE LAVARAGE-AUDIT
+000697     END-IF
+000700     PERFORM 8000-PRINT-SUMMARY
+000720     PERFORM 9999-EXIT
+000730     STOP RUN.
+000740
+000750*****************************************************************
+000760* 1000-INITIALIZE -- DEFAULT THE REPORT TO THE CURRENT MONTH AND
+000770* OPEN THE AUDIT JOURNAL.
+000780*****************************************************************
+000790 1000-INITIALIZE.
+000800     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+000810     MOVE WS-TODAY(1:6) TO WS-REPORT-CCYYMM
+000820     OPEN INPUT LAVARAGE-AUDIT
+000830     .
+000840
+000850*****************************************************************
+000860* 2000-PRINT-HEADER -- REPORT BANNER.
+000870*****************************************************************
+000880 2000-PRINT-HEADER.
+000890     DISPLAY "========================================="
+000900     DISPLAY "  LAVARAGE GM DIGEST -- MONTH " WS-REPORT-CCYYMM
+000910     DISPLAY "========================================="
+000920     DISPLAY "  DATE       PROTOCOL  HOUR  BUCKET"
+000930     DISPLAY "  ---------- --------  ----  ------"
+000940     .
+000950
+000960*****************************************************************
+000970* 2500-READ-AUDIT-RECORD -- PULL THE NEXT JOURNAL RECORD.
+000980*****************************************************************
+000990 2500-READ-AUDIT-RECORD.
+001000     READ LAVARAGE-AUDIT
+001010         AT END
+001020             MOVE "Y" TO WS-AUDIT-EOF-SW
+001030     END-READ
+001040     .
+001050
+001060*****************************************************************
+001070* 3000-PROCESS-AUDIT-RECORD -- LIST THE DAY'S BUCKET IF IT
+001080* FALLS INSIDE THE REPORTING MONTH, THEN TALLY IT.
+001090*****************************************************************
+001100 3000-PROCESS-AUDIT-RECORD.
+001110     ADD 1 TO WS-RECORDS-READ
+001120     IF AUD-RUN-DATE(1:6) = WS-REPORT-CCYYMM
+001130         ADD 1 TO WS-RECORDS-IN-MONTH
+001140         MOVE AUD-GREETING-TEXT(1:2) TO WS-BUCKET-CODE
+001150         DISPLAY "  " AUD-RUN-DATE "  " AUD-PROTOCOL-NAME
+001160             "  " AUD-HOUR-BUCKET "    " WS-BUCKET-CODE
+001170         EVALUATE WS-BUCKET-CODE
+001180             WHEN "GM"
+001190                 ADD 1 TO WS-GM-COUNT
+001200             WHEN "GA"
+001210                 ADD 1 TO WS-GA-COUNT
+001220             WHEN "GE"
+001230                 ADD 1 TO WS-GE-COUNT
+001240             WHEN OTHER
+001250                 ADD 1 TO WS-GN-COUNT
+001260         END-EVALUATE
+001270     END-IF
+001280     PERFORM 2500-READ-AUDIT-RECORD
+001290     .
+001300
+001310*****************************************************************
+001320* 8000-PRINT-SUMMARY -- BUCKET COUNTS FOR THE MONTH.
+001330*****************************************************************
+001340 8000-PRINT-SUMMARY.
+001350     DISPLAY " "
+001360     DISPLAY "  RECORDS READ:        " WS-RECORDS-READ
+001370     DISPLAY "  RECORDS THIS MONTH:  " WS-RECORDS-IN-MONTH
+001380     DISPLAY "  GM COUNT:            " WS-GM-COUNT
+001390     DISPLAY "  GA COUNT:            " WS-GA-COUNT
+001400     DISPLAY "  GE COUNT:            " WS-GE-COUNT
+001410     DISPLAY "  GN COUNT:            " WS-GN-COUNT
+001420     DISPLAY "========================================="
+001430     .
+001440
+001450 9999-EXIT.
+001460     EXIT.
