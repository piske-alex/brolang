@@ -1,53 +1,614 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAVARAGE-GM.
-       AUTHOR. CLAUDE-OPUS.
-      *
-      * LAVARAGE V2 - GOOD MORNING MICROSERVICE
-      * THE MOST OVER-ENGINEERED GM IN DEFI HISTORY
-      *
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CURRENT-HOUR       PIC 99.
-       01  WS-CURRENT-TIME        PIC 9(8).
-       01  WS-GREETING            PIC X(60).
-       01  WS-PROTOCOL-NAME       PIC X(8) VALUE "LAVARAGE".
-       01  WS-LEVERAGE            PIC 9(3) VALUE 5.
-       01  WS-COLLATERAL-SOL      PIC 9(9)V99 VALUE 0.
-       01  WS-VIBES               PIC X(10) VALUE "BULLISH".
-
-       PROCEDURE DIVISION.
-       MAIN-PROGRAM.
-           ACCEPT WS-CURRENT-TIME FROM TIME
-           MOVE WS-CURRENT-TIME(1:2) TO WS-CURRENT-HOUR
-
-           EVALUATE TRUE
-               WHEN WS-CURRENT-HOUR < 12
-                   MOVE "GM SER. WAGMI." TO WS-GREETING
-               WHEN WS-CURRENT-HOUR < 17
-                   MOVE "GA SER. STILL WAGMI." TO WS-GREETING
-               WHEN WS-CURRENT-HOUR < 21
-                   MOVE "GE SER. NGMI IF YOU SLEEP." TO WS-GREETING
-               WHEN OTHER
-                   MOVE "GN SER. JK KEEP TRADING." TO WS-GREETING
-           END-EVALUATE
-
-           DISPLAY "========================================="
-           DISPLAY "  " WS-PROTOCOL-NAME " V2 - GM SERVICE"
-           DISPLAY "========================================="
-           DISPLAY " "
-           DISPLAY "  " WS-GREETING
-           DISPLAY " "
-           DISPLAY "  LEVERAGE:    " WS-LEVERAGE "X"
-           DISPLAY "  COLLATERAL:  ALL OF IT"
-           DISPLAY "  VIBES:       " WS-VIBES
-           DISPLAY "  LANGUAGE:    COBOL (ENTERPRISE GRADE)"
-           DISPLAY " "
-           DISPLAY "  STATUS: PROBABLY SHOULD USE TYPESCRIPT"
-           DISPLAY "========================================="
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LAVARAGE-GM.
+000120 AUTHOR. CLAUDE-OPUS.
+000130 INSTALLATION. LAVARAGE DEFI ENGINEERING.
+000140 DATE-WRITTEN. 01-01-2024.
+000150 DATE-COMPILED.
+000160*
+000170* LAVARAGE V2 - GOOD MORNING MICROSERVICE
+000180* THE MOST OVER-ENGINEERED GM IN DEFI HISTORY
+000190*
+000200* MODIFICATION HISTORY
+000210* 2026-08-09 AJP  EXTERNALIZED LEVERAGE/PROTOCOL NAME/VIBES OUT
+000220*                 OF WORKING-STORAGE AND INTO THE LAVARAGE-CONFIG
+000230*                 CONTROL FILE SO OPS CAN MAINTAIN THEM WITHOUT A
+000240*                 RECOMPILE.
+000250* 2026-08-09 AJP  BANNER NOW SUMS REAL COLLATERAL OFF THE
+000260*                 COLLATERAL-POSITIONS FILE INSTEAD OF PRINTING
+000270*                 THE "ALL OF IT" LITERAL.
+000280* 2026-08-09 AJP  EVERY RUN NOW APPENDS A RECORD TO THE
+000290*                 LAVARAGE-AUDIT JOURNAL FOR COMPLIANCE
+000300*                 RECONCILIATION.
+000310* 2026-08-09 AJP  ADDED CHECKPOINT CONTROL AGAINST LAVARAGE-CKPT
+000320*                 SO A RESUBMITTED JOB CANNOT DOUBLE-FIRE, AND SO
+000330*                 A MISSING PRIOR-DAY COMMIT IS FLAGGED.
+000340* 2026-08-09 AJP  VIBES NOW RESOLVED FROM THE VIBES-FEED MARKET
+000350*                 SENTIMENT FILE.  LAVARAGE-CONFIG'S VIBES FIELD
+000360*                 IS KEPT ONLY AS THE FALLBACK DEFAULT WHEN NO
+000370*                 FEED RECORD IS STAGED FOR THE PROTOCOL.
+000380* 2026-08-09 AJP  REWORKED TO LOOP OVER PROTOCOL-MASTER, PRINTING
+000390*                 ONE FULL BANNER BLOCK PER PROTOCOL IN A SINGLE
+000400*                 RUN.  PM-LEVERAGE IS THE STARTING DEFAULT FOR
+000410*                 EACH PROTOCOL, OVERRIDABLE VIA LAVARAGE-CONFIG;
+000420*                 COLLATERAL STILL COMES FROM THE LIVE SUM OVER
+000430*                 COLLATERAL-POSITIONS RATHER THAN
+000440*                 PM-COLLATERAL-TOTAL, WHICH REMAINS ON THE
+000450*                 MASTER RECORD AS OPS' ROUGH PLANNING FIGURE.
+000460* 2026-08-09 AJP  ADDED LEVERAGE VALIDATION AGAINST RISK-LIMITS.
+000470*                 A PROTOCOL WHOSE LEVERAGE EXCEEDS THE MAX FOR
+000480*                 ITS COLLATERAL TIER GETS A FLAGGED ERROR LINE
+000490*                 INSTEAD OF A CLEAN BANNER.
+000500* 2026-08-09 AJP  BANNER NOW ALSO PRINTS A GM/GA/GE/GN LINE PER
+000510*                 SUPPORTED REGION OFF THE TIMEZONE-TABLE, USING
+000520*                 WS-CURRENT-TIME AS THE UTC BASELINE (BATCH BOX
+000530*                 RUNS IN UTC).
+000540* 2026-08-09 AJP  EACH PROTOCOL NOW ALSO WRITES A RECORD TO
+000550*                 LAVARAGE-GM-OUT FOR DOWNSTREAM DASHBOARDS AND
+000560*                 ALERTING JOBS.
+000562* 2026-08-09 AJP  LAVARAGE-GM-OUT'S PIPE DELIMITERS ARE NOW MOVED
+000564*                 IN EXPLICITLY BEFORE EACH WRITE -- A FILE SECTION
+000566*                 VALUE CLAUSE ON A FILLER IS NOT REAPPLIED ON
+000568*                 EVERY RECORD, SO THE DELIMITERS WERE COMING OUT
+000569*                 AS BINARY ZEROS.
+000570*
+000580
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 REPOSITORY.
+000620
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT LAVARAGE-CONFIG
+000660         ASSIGN TO "LAVCFG"
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS DYNAMIC
+000690         RECORD KEY IS CFG-PROTOCOL-NAME
+000700         FILE STATUS IS WS-CFG-STATUS.
+000710     SELECT COLLATERAL-POSITIONS
+000720         ASSIGN TO "COLLPOS"
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS SEQUENTIAL
+000750         RECORD KEY IS CP-WALLET-ID
+000760         FILE STATUS IS WS-COLLPOS-STATUS.
+000770     SELECT LAVARAGE-AUDIT
+000780         ASSIGN TO "LAVAUDIT"
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS WS-AUDIT-STATUS.
+000810     SELECT LAVARAGE-CKPT
+000820         ASSIGN TO "LAVCKPT"
+000830         ORGANIZATION IS INDEXED
+000840         ACCESS MODE IS DYNAMIC
+000850         RECORD KEY IS CKPT-KEY
+000860         FILE STATUS IS WS-CKPT-STATUS.
+000870     SELECT VIBES-FEED
+000880         ASSIGN TO "VIBEFEED"
+000890         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS DYNAMIC
+000910         RECORD KEY IS VF-PROTOCOL-NAME
+000920         FILE STATUS IS WS-VIBES-FEED-STATUS.
+000930     SELECT PROTOCOL-MASTER
+000940         ASSIGN TO "PROTMSTR"
+000950         ORGANIZATION IS SEQUENTIAL
+000960         FILE STATUS IS WS-PM-STATUS.
+000970     SELECT RISK-LIMITS
+000980         ASSIGN TO "RISKLIM"
+000990         ORGANIZATION IS INDEXED
+001000         ACCESS MODE IS DYNAMIC
+001010         RECORD KEY IS RL-KEY
+001020         FILE STATUS IS WS-RISK-LIMITS-STATUS.
+001030     SELECT LAVARAGE-GM-OUT
+001040         ASSIGN TO "LAVGMOUT"
+001050         ORGANIZATION IS SEQUENTIAL
+001060         FILE STATUS IS WS-GM-OUT-STATUS.
+001070
+001080 DATA DIVISION.
+001090 FILE SECTION.
+001100 COPY LAVCFG.
+001110 COPY COLLPOS.
+001120 COPY AUDITREC.
+001130 COPY CKPTREC.
+001140 COPY VIBEFEED.
+001150 COPY PROTMSTR.
+001160 COPY RISKLIM.
+001170 COPY GMOUT.
+001180
+001190 WORKING-STORAGE SECTION.
+001200 01  WS-CURRENT-HOUR       PIC 99.
+001210 01  WS-CURRENT-TIME        PIC 9(8).
+001220 01  WS-CURRENT-DATE        PIC 9(8).
+001230 01  WS-GREETING            PIC X(60).
+001240 01  WS-PROTOCOL-NAME       PIC X(8) VALUE "LAVARAGE".
+001250 01  WS-LEVERAGE            PIC 9(3) VALUE 5.
+001260 01  WS-COLLATERAL-SOL      PIC 9(9)V99 VALUE 0.
+001270 01  WS-VIBES               PIC X(10) VALUE "BULLISH".
+001280
+001290 01  WS-COLLATERAL-DISPLAY  PIC ZZZ,ZZZ,ZZ9.99.
+001300
+001310 01  WS-FILE-STATUSES.
+001320     05  WS-CFG-STATUS              PIC X(02).
+001330         88  WS-CFG-OK                     VALUE "00".
+001340         88  WS-CFG-FILE-MISSING           VALUE "35".
+001350     05  WS-COLLPOS-STATUS          PIC X(02).
+001360         88  WS-COLLPOS-FILE-MISSING       VALUE "35".
+001380     05  WS-AUDIT-STATUS            PIC X(02).
+001390         88  WS-AUDIT-FILE-MISSING         VALUE "35" "05".
+001400     05  WS-CKPT-STATUS             PIC X(02).
+001410         88  WS-CKPT-FILE-MISSING          VALUE "35".
+001430     05  WS-VIBES-FEED-STATUS       PIC X(02).
+001440         88  WS-VIBES-FEED-FILE-MISSING    VALUE "35".
+001460     05  WS-PM-STATUS               PIC X(02).
+001470         88  WS-PM-FILE-MISSING            VALUE "35".
+001480     05  WS-RISK-LIMITS-STATUS      PIC X(02).
+001490         88  WS-RISK-LIMITS-FILE-MISSING   VALUE "35".
+001500     05  WS-GM-OUT-STATUS           PIC X(02).
+001510         88  WS-GM-OUT-FILE-MISSING        VALUE "35" "05".
+001520
+001530 01  WS-SWITCHES.
+001540     05  WS-COLLPOS-EOF-SW          PIC X(01) VALUE "N".
+001550         88  WS-COLLPOS-DONE               VALUE "Y".
+001560     05  WS-DUPLICATE-RUN-SW        PIC X(01) VALUE "N".
+001570         88  WS-DUPLICATE-RUN              VALUE "Y".
+001580     05  WS-PM-EOF-SW               PIC X(01) VALUE "N".
+001590         88  WS-PROTOCOL-MASTER-DONE       VALUE "Y".
+001600     05  WS-RISK-SCAN-DONE-SW       PIC X(01) VALUE "N".
+001610         88  WS-RISK-SCAN-DONE             VALUE "Y".
+001620     05  WS-RISK-TIER-FOUND-SW      PIC X(01) VALUE "N".
+001630         88  WS-RISK-TIER-FOUND            VALUE "Y".
+001635     05  WS-RISK-RECORD-SEEN-SW     PIC X(01) VALUE "N".
+001636         88  WS-RISK-RECORD-SEEN           VALUE "Y".
+001640     05  WS-LEVERAGE-REJECTED-SW    PIC X(01) VALUE "N".
+001650         88  WS-LEVERAGE-REJECTED          VALUE "Y".
+001660
+001670 01  WS-ALLOWED-LEVERAGE    PIC 9(3) VALUE 0.
+001680 01  WS-REGION-HOUR         PIC S99.
+001690 01  WS-REGION-GREETING     PIC X(30).
+001700
+001710 COPY TZTABLE.
+001720
+001730 01  WS-PRIOR-DATE          PIC 9(08).
+001740 01  WS-PRIOR-DATE-INTEGER  PIC S9(09) COMP.
+001750
+001760 PROCEDURE DIVISION.
+001770 MAIN-PROGRAM.
+001780     PERFORM 1000-INITIALIZE
+001790     OPEN INPUT PROTOCOL-MASTER
+001792     IF WS-PM-FILE-MISSING
+001794         DISPLAY "PROTMSTR: PROTOCOL MASTER NOT STAGED FOR "
+001796             "TODAY'S RUN -- NO PROTOCOLS PROCESSED"
+001798     ELSE
+001800         PERFORM 1800-READ-PROTOCOL-MASTER
+001810         PERFORM 1900-PROCESS-ONE-PROTOCOL
+001820             UNTIL WS-PROTOCOL-MASTER-DONE
+001830         CLOSE PROTOCOL-MASTER
+001832     END-IF
+001840     PERFORM 9999-EXIT
+001850     STOP RUN.
+001860
+001870*****************************************************************
+001880* 1000-INITIALIZE -- CAPTURE THE CLOCK THIS RUN IS GOVERNED BY.
+001890*****************************************************************
+001900 1000-INITIALIZE.
+001910     ACCEPT WS-CURRENT-TIME FROM TIME
+001920     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001930     MOVE WS-CURRENT-TIME(1:2) TO WS-CURRENT-HOUR
+001940     .
+001950
+001960*****************************************************************
+001970* 2000-LOAD-CONFIG -- PULL THE LEVERAGE/PROTOCOL-NAME/VIBES
+001980* DEFAULTS FOR TODAY'S RUN OUT OF THE DAILY CONTROL FILE RATHER
+001990* THAN OUT OF A COMPILED-IN VALUE CLAUSE.  IF OPS HASN'T STAGED
+002000* A RECORD FOR THIS PROTOCOL YET, FALL BACK TO THE STANDARD
+002010* DEFAULTS SO THE JOB STILL PRODUCES A BANNER.
+002020*****************************************************************
+002030 2000-LOAD-CONFIG.
+002040     MOVE "BULLISH" TO WS-VIBES
+002045     OPEN INPUT LAVARAGE-CONFIG
+002046     IF WS-CFG-FILE-MISSING
+002047         DISPLAY "LAVCFG: CONFIG FILE NOT STAGED, USING DEFAULTS "
+002048             "FOR " WS-PROTOCOL-NAME
+002049     ELSE
+002050         MOVE WS-PROTOCOL-NAME TO CFG-PROTOCOL-NAME
+002060         READ LAVARAGE-CONFIG
+002070             KEY IS CFG-PROTOCOL-NAME
+002080             INVALID KEY
+002090                 DISPLAY "LAVCFG: NO CONFIG RECORD FOR "
+002100                     WS-PROTOCOL-NAME ", USING DEFAULTS"
+002110         END-READ
+002120         IF WS-CFG-OK
+002130             MOVE CFG-PROTOCOL-NAME TO WS-PROTOCOL-NAME
+002140             MOVE CFG-LEVERAGE      TO WS-LEVERAGE
+002150             MOVE CFG-VIBES         TO WS-VIBES
+002160         END-IF
+002170         CLOSE LAVARAGE-CONFIG
+002175     END-IF
+002180     .
+002190
+002200*****************************************************************
+002210* 1800-READ-PROTOCOL-MASTER -- PULL THE NEXT PROTOCOL OFF THE
+002220* MORNING LINEUP.
+002230*****************************************************************
+002240 1800-READ-PROTOCOL-MASTER.
+002250     READ PROTOCOL-MASTER
+002260         AT END
+002270             MOVE "Y" TO WS-PM-EOF-SW
+002280     END-READ
+002290     .
+002300
+002310*****************************************************************
+002320* 1900-PROCESS-ONE-PROTOCOL -- RUN THE FULL GM PIPELINE FOR ONE
+002330* PROTOCOL-MASTER RECORD, THEN ADVANCE TO THE NEXT ONE.
+002340*****************************************************************
+002350 1900-PROCESS-ONE-PROTOCOL.
+002360     MOVE "N"              TO WS-DUPLICATE-RUN-SW
+002370     MOVE PM-PROTOCOL-NAME TO WS-PROTOCOL-NAME
+002380     MOVE PM-LEVERAGE      TO WS-LEVERAGE
+002390     PERFORM 2000-LOAD-CONFIG
+002400     PERFORM 2500-CHECK-CHECKPOINT
+002410     IF NOT WS-DUPLICATE-RUN
+002420         PERFORM 3000-SUM-COLLATERAL
+002430         PERFORM 4000-RESOLVE-VIBES
+002440         PERFORM 5000-BUILD-GREETING
+002450         PERFORM 7500-VALIDATE-LEVERAGE
+002460         IF NOT WS-LEVERAGE-REJECTED
+002470             PERFORM 5500-WRITE-OUTPUT-RECORD
+002480             PERFORM 6000-WRITE-AUDIT-RECORD
+002490             PERFORM 7000-COMMIT-CHECKPOINT
+002500             PERFORM 8000-DISPLAY-BANNER
+002510         END-IF
+002520     END-IF
+002530     PERFORM 1800-READ-PROTOCOL-MASTER
+002540     .
+002550
+002560*****************************************************************
+002570* 2500-CHECK-CHECKPOINT -- REFUSE TO RE-DISPLAY A GM THAT HAS
+002580* ALREADY BEEN COMMITTED TODAY, AND FLAG IT IF YESTERDAY NEVER
+002590* COMMITTED SO A MISSED BATCH WINDOW DOESN'T GO UNNOTICED.
+002600*****************************************************************
+002610 2500-CHECK-CHECKPOINT.
+002620     OPEN I-O LAVARAGE-CKPT
+002630     IF WS-CKPT-FILE-MISSING
+002640         OPEN OUTPUT LAVARAGE-CKPT
+002650         CLOSE LAVARAGE-CKPT
+002660         OPEN I-O LAVARAGE-CKPT
+002670     END-IF
+002680
+002690     MOVE WS-CURRENT-DATE   TO CKPT-RUN-DATE
+002700     MOVE WS-PROTOCOL-NAME  TO CKPT-PROTOCOL-NAME
+002710     READ LAVARAGE-CKPT
+002720         INVALID KEY
+002730             CONTINUE
+002740         NOT INVALID KEY
+002750             IF CKPT-COMMITTED
+002760                 MOVE "Y" TO WS-DUPLICATE-RUN-SW
+002770                 DISPLAY "LAVCKPT: DUPLICATE RUN FOR "
+002780                     WS-PROTOCOL-NAME " ON " WS-CURRENT-DATE
+002790                     ", PRIOR RUN ALREADY COMMITTED"
+002800             END-IF
+002810     END-READ
+002820
+002830     IF NOT WS-DUPLICATE-RUN
+002840         PERFORM 2600-CHECK-PRIOR-DAY
+002850     END-IF
+002860
+002870     CLOSE LAVARAGE-CKPT
+002880     .
+002890
+002900*****************************************************************
+002910* 2600-CHECK-PRIOR-DAY -- SURFACE A WARNING IF YESTERDAY HAS NO
+002920* COMMITTED CHECKPOINT BY THE TIME TODAY'S BATCH WINDOW OPENS.
+002930* USES FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER SO THE LOOKBACK
+002940* IS CORRECT ACROSS A MONTH (AND YEAR) BOUNDARY.
+002950*****************************************************************
+002960 2600-CHECK-PRIOR-DAY.
+002970     COMPUTE WS-PRIOR-DATE-INTEGER =
+003000         FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) - 1
+003010     COMPUTE WS-PRIOR-DATE =
+003020         FUNCTION DATE-OF-INTEGER(WS-PRIOR-DATE-INTEGER)
+003030     MOVE WS-PRIOR-DATE     TO CKPT-RUN-DATE
+003040     MOVE WS-PROTOCOL-NAME  TO CKPT-PROTOCOL-NAME
+003050     READ LAVARAGE-CKPT
+003060         INVALID KEY
+003070             DISPLAY "LAVCKPT: NO COMMITTED RUN FOR "
+003080                 WS-PROTOCOL-NAME " ON " WS-PRIOR-DATE
+003090                 " -- POSSIBLE MISSED GM"
+003100         NOT INVALID KEY
+003110             IF NOT CKPT-COMMITTED
+003120                 DISPLAY "LAVCKPT: NO COMMITTED RUN FOR "
+003130                     WS-PROTOCOL-NAME " ON " WS-PRIOR-DATE
+003140                     " -- POSSIBLE MISSED GM"
+003150             END-IF
+003160     END-READ
+003170     .
+003210
+003220*****************************************************************
+003230* 3000-SUM-COLLATERAL -- AGGREGATE EVERY WALLET'S POSTED SOL
+003240* COLLATERAL FOR THIS PROTOCOL SO THE BANNER SHOWS THE TRUE
+003250* EXPOSURE BACKING THE LEVERAGE FIGURE INSTEAD OF A LITERAL.
+003260*****************************************************************
+003270 3000-SUM-COLLATERAL.
+003280     MOVE ZERO TO WS-COLLATERAL-SOL
+003290     MOVE "N" TO WS-COLLPOS-EOF-SW
+003300     OPEN INPUT COLLATERAL-POSITIONS
+003302     IF WS-COLLPOS-FILE-MISSING
+003304         DISPLAY "COLLPOS: COLLATERAL POSITIONS FILE NOT STAGED, "
+003306             "COLLATERAL FOR " WS-PROTOCOL-NAME " ASSUMED ZERO"
+003308     ELSE
+003310         READ COLLATERAL-POSITIONS
+003320             AT END
+003330                 MOVE "Y" TO WS-COLLPOS-EOF-SW
+003340         END-READ
+003350         PERFORM 3100-SUM-COLLATERAL-RECORD UNTIL WS-COLLPOS-DONE
+003360         CLOSE COLLATERAL-POSITIONS
+003365     END-IF
+003370     .
+003380
+003390 3100-SUM-COLLATERAL-RECORD.
+003400     IF CP-PROTOCOL-NAME = WS-PROTOCOL-NAME
+003410         ADD CP-COLLATERAL-SOL TO WS-COLLATERAL-SOL
+003420     END-IF
+003430     READ COLLATERAL-POSITIONS
+003440         AT END
+003450             MOVE "Y" TO WS-COLLPOS-EOF-SW
+003460     END-READ
+003470     .
+003480
+003490*****************************************************************
+003500* 4000-RESOLVE-VIBES -- MAP TODAY'S VOLATILITY, FUNDING RATE AND
+003510* PRICE CHANGE OFF THE VIBES-FEED INTO A BULLISH/BEARISH/
+003520* NEUTRAL/RUGGED CALL.  IF NO FEED RECORD IS STAGED FOR THE
+003530* PROTOCOL, WS-VIBES KEEPS WHATEVER LAVARAGE-CONFIG SUPPLIED.
+003540*****************************************************************
+003550 4000-RESOLVE-VIBES.
+003552     OPEN INPUT VIBES-FEED
+003554     IF WS-VIBES-FEED-FILE-MISSING
+003556         DISPLAY "VIBEFEED: FEED FILE NOT STAGED FOR "
+003558             WS-PROTOCOL-NAME ", KEEPING CONFIGURED VIBES"
+003560     ELSE
+003570         MOVE WS-PROTOCOL-NAME TO VF-PROTOCOL-NAME
+003580         READ VIBES-FEED
+003590             KEY IS VF-PROTOCOL-NAME
+003600             INVALID KEY
+003610                 DISPLAY "VIBEFEED: NO FEED RECORD FOR "
+003620                     WS-PROTOCOL-NAME ", KEEPING CONFIGURED VIBES"
+003630             NOT INVALID KEY
+003640                 EVALUATE TRUE
+003650                     WHEN VF-PRICE-CHANGE-PCT <= -50
+003660                         MOVE "RUGGED" TO WS-VIBES
+003670                     WHEN VF-PRICE-CHANGE-PCT <= -10
+003680                         MOVE "BEARISH" TO WS-VIBES
+003690                     WHEN VF-VOLATILITY-PCT > 80
+003700                          AND VF-FUNDING-RATE-PCT < 0
+003710                         MOVE "BEARISH" TO WS-VIBES
+003720                     WHEN VF-PRICE-CHANGE-PCT >= 10
+003730                         MOVE "BULLISH" TO WS-VIBES
+003740                     WHEN OTHER
+003750                         MOVE "NEUTRAL" TO WS-VIBES
+003760                 END-EVALUATE
+003770         END-READ
+003780         CLOSE VIBES-FEED
+003785     END-IF
+003790     .
+003800
+003810*****************************************************************
+003820* 5000-BUILD-GREETING -- MAP THE CURRENT HOUR TO A GM/GA/GE/GN
+003830* BUCKET.
+003840*****************************************************************
+003850 5000-BUILD-GREETING.
+003860     EVALUATE TRUE
+003870         WHEN WS-CURRENT-HOUR < 12
+003880             MOVE "GM SER. WAGMI." TO WS-GREETING
+003890         WHEN WS-CURRENT-HOUR < 17
+003900             MOVE "GA SER. STILL WAGMI." TO WS-GREETING
+003910         WHEN WS-CURRENT-HOUR < 21
+003920             MOVE "GE SER. NGMI IF YOU SLEEP." TO WS-GREETING
+003930         WHEN OTHER
+003940             MOVE "GN SER. JK KEEP TRADING." TO WS-GREETING
+003950     END-EVALUATE
+003960     .
+003970
+003980*****************************************************************
+003990* 5500-WRITE-OUTPUT-RECORD -- EMIT THE MACHINE-READABLE RECORD
+004000* FOR THIS PROTOCOL RIGHT AFTER THE GREETING IS RESOLVED, SO
+004010* DASHBOARDS AND ALERTING JOBS CAN PICK UP THE MORNING'S NUMBERS
+004020* WITHOUT SCREEN-SCRAPING THE JOB LOG.
+004030*****************************************************************
+004040 5500-WRITE-OUTPUT-RECORD.
+004050     OPEN EXTEND LAVARAGE-GM-OUT
+004060     IF WS-GM-OUT-FILE-MISSING
+004070         OPEN OUTPUT LAVARAGE-GM-OUT
+004080     END-IF
+004090     MOVE WS-CURRENT-DATE   TO GMO-RUN-DATE
+004092     MOVE "|"               TO GMO-DELIM-1
+004094     MOVE WS-CURRENT-HOUR   TO GMO-HOUR-BUCKET
+004096     MOVE "|"               TO GMO-DELIM-2
+004100     MOVE WS-PROTOCOL-NAME  TO GMO-PROTOCOL-NAME
+004102     MOVE "|"               TO GMO-DELIM-3
+004120     MOVE WS-LEVERAGE       TO GMO-LEVERAGE
+004122     MOVE "|"               TO GMO-DELIM-4
+004130     MOVE WS-COLLATERAL-SOL TO GMO-COLLATERAL-TOTAL
+004132     MOVE "|"               TO GMO-DELIM-5
+004140     MOVE WS-VIBES          TO GMO-VIBES-CODE
+004150     WRITE GMO-RECORD
+004160     CLOSE LAVARAGE-GM-OUT
+004170     .
+004180
+004190*****************************************************************
+004200* 6000-WRITE-AUDIT-RECORD -- APPEND TODAY'S RESOLVED GREETING,
+004210* LEVERAGE AND VIBES TO THE AUDIT JOURNAL SO COMPLIANCE HAS A
+004220* QUERYABLE TRAIL THAT OUTLIVES SYSOUT RETENTION.
+004230*****************************************************************
+004240 6000-WRITE-AUDIT-RECORD.
+004250     OPEN EXTEND LAVARAGE-AUDIT
+004260     IF WS-AUDIT-FILE-MISSING
+004270         OPEN OUTPUT LAVARAGE-AUDIT
+004280     END-IF
+004290     MOVE WS-CURRENT-DATE   TO AUD-RUN-DATE
+004300     MOVE WS-CURRENT-TIME   TO AUD-RUN-TIME
+004310     MOVE WS-PROTOCOL-NAME  TO AUD-PROTOCOL-NAME
+004320     MOVE WS-CURRENT-HOUR   TO AUD-HOUR-BUCKET
+004330     MOVE WS-GREETING       TO AUD-GREETING-TEXT
+004340     MOVE WS-LEVERAGE       TO AUD-LEVERAGE
+004350     MOVE WS-VIBES          TO AUD-VIBES
+004360     WRITE AUD-RECORD
+004370     CLOSE LAVARAGE-AUDIT
+004380     .
+004390
+004400*****************************************************************
+004410* 7000-COMMIT-CHECKPOINT -- MARK TODAY'S RUN COMMITTED SO A
+004420* RESUBMITTED JOB REFUSES TO RE-DISPLAY THE SAME GM.
+004430*****************************************************************
+004440 7000-COMMIT-CHECKPOINT.
+004450     OPEN I-O LAVARAGE-CKPT
+004460     MOVE WS-CURRENT-DATE   TO CKPT-RUN-DATE
+004470     MOVE WS-PROTOCOL-NAME  TO CKPT-PROTOCOL-NAME
+004480     MOVE "C"               TO CKPT-STATUS
+004490     MOVE WS-CURRENT-TIME   TO CKPT-RUN-TIME
+004500     WRITE CKPT-RECORD
+004510         INVALID KEY
+004520             REWRITE CKPT-RECORD
+004530     END-WRITE
+004540     CLOSE LAVARAGE-CKPT
+004550     .
+004560
+004570*****************************************************************
+004580* 7500-VALIDATE-LEVERAGE -- LOOK UP THE HIGHEST RISK-LIMITS TIER
+004590* THIS PROTOCOL'S SUMMED COLLATERAL QUALIFIES FOR AND CONFIRM
+004600* WS-LEVERAGE DOES NOT EXCEED THAT TIER'S MAX.  A PROTOCOL WITH
+004610* NO STAGED RISK LIMITS FILE, OR NO TIER RECORDS OF ITS OWN, IS
+004620* LET THROUGH WITH A WARNING RATHER THAN REJECTED OUTRIGHT -- BUT
+004630* A PROTOCOL THAT HAS TIERS STAGED AND DOES NOT MEET EVEN THE
+004640* LOWEST ONE'S MINIMUM COLLATERAL IS REJECTED, NOT SKIPPED.
+004650*****************************************************************
+004660 7500-VALIDATE-LEVERAGE.
+004670     MOVE "N" TO WS-RISK-SCAN-DONE-SW
+004680     MOVE "N" TO WS-RISK-TIER-FOUND-SW
+004690     MOVE "N" TO WS-RISK-RECORD-SEEN-SW
+004700     MOVE "N" TO WS-LEVERAGE-REJECTED-SW
+004710     MOVE 0   TO WS-ALLOWED-LEVERAGE
+004720
+004730     OPEN INPUT RISK-LIMITS
+004740     IF WS-RISK-LIMITS-FILE-MISSING
+004750         DISPLAY "RISKLIM: RISK LIMITS FILE NOT STAGED, "
+004760             "SKIPPING VALIDATION FOR " WS-PROTOCOL-NAME
+004770     ELSE
+004780         MOVE WS-PROTOCOL-NAME TO RL-PROTOCOL-NAME
+004790         MOVE 0 TO RL-COLLATERAL-TIER
+004800         START RISK-LIMITS
+004810             KEY IS NOT LESS THAN RL-KEY
+004820             INVALID KEY
+004830                 MOVE "Y" TO WS-RISK-SCAN-DONE-SW
+004840         END-START
+004850
+004860         PERFORM 7600-SCAN-RISK-TIER UNTIL WS-RISK-SCAN-DONE
+004870
+004880         CLOSE RISK-LIMITS
+004890
+004900         IF WS-RISK-TIER-FOUND
+004910             IF WS-LEVERAGE > WS-ALLOWED-LEVERAGE
+004920                 MOVE "Y" TO WS-LEVERAGE-REJECTED-SW
+004930                 DISPLAY "RISKLIM: **** " WS-PROTOCOL-NAME
+004940                     " LEVERAGE " WS-LEVERAGE
+004950                     "X EXCEEDS MAX " WS-ALLOWED-LEVERAGE
+004960                     "X FOR CURRENT COLLATERAL TIER -- "
+004970                     "RUN REJECTED ****"
+004980             END-IF
+004990         ELSE
+005000             IF WS-RISK-RECORD-SEEN
+005010                 MOVE "Y" TO WS-LEVERAGE-REJECTED-SW
+005020                 DISPLAY "RISKLIM: **** " WS-PROTOCOL-NAME
+005030                     " COLLATERAL DOES NOT MEET ANY STAGED "
+005040                     "TIER'S MINIMUM -- RUN REJECTED ****"
+005050             ELSE
+005060                 DISPLAY "RISKLIM: NO RISK LIMITS STAGED FOR "
+005070                     WS-PROTOCOL-NAME ", SKIPPING VALIDATION"
+005080             END-IF
+005090         END-IF
+005100     END-IF
+005110     .
+005120
+005130*****************************************************************
+005140* 7600-SCAN-RISK-TIER -- WALK THE PROTOCOL'S TIERS IN ASCENDING
+005150* ORDER, KEEPING THE MAX LEVERAGE OF THE HIGHEST TIER WHOSE
+005160* MINIMUM COLLATERAL DOES NOT EXCEED WHAT THE PROTOCOL ACTUALLY
+005170* HOLDS.  WS-RISK-RECORD-SEEN-SW IS SET AS SOON AS ANY TIER
+005180* RECORD FOR THIS PROTOCOL IS READ, SO 7500 CAN TELL "NO TIERS
+005190* STAGED AT ALL" APART FROM "TIERS STAGED BUT NONE MET."
+005200*****************************************************************
+005210 7600-SCAN-RISK-TIER.
+005220     READ RISK-LIMITS NEXT RECORD
+005230         AT END
+005240             MOVE "Y" TO WS-RISK-SCAN-DONE-SW
+005250     END-READ
+005260     IF NOT WS-RISK-SCAN-DONE
+005270         IF RL-PROTOCOL-NAME NOT = WS-PROTOCOL-NAME
+005280             MOVE "Y" TO WS-RISK-SCAN-DONE-SW
+005290         ELSE
+005300             MOVE "Y" TO WS-RISK-RECORD-SEEN-SW
+005310             IF RL-TIER-MIN-COLLATERAL > WS-COLLATERAL-SOL
+005320                 MOVE "Y" TO WS-RISK-SCAN-DONE-SW
+005330             ELSE
+005340                 MOVE "Y" TO WS-RISK-TIER-FOUND-SW
+005350                 MOVE RL-MAX-LEVERAGE TO WS-ALLOWED-LEVERAGE
+005360             END-IF
+005370         END-IF
+005380     END-IF
+005390     .
+005400
+005410*****************************************************************
+005420* 8000-DISPLAY-BANNER -- THE MORNING BANNER.
+005430*****************************************************************
+005440 8000-DISPLAY-BANNER.
+005450     MOVE WS-COLLATERAL-SOL TO WS-COLLATERAL-DISPLAY
+005460     DISPLAY "========================================="
+005470     DISPLAY "  " WS-PROTOCOL-NAME " V2 - GM SERVICE"
+005480     DISPLAY "========================================="
+005490     DISPLAY " "
+005500     DISPLAY "  " WS-GREETING
+005510     DISPLAY " "
+005520     DISPLAY "  LEVERAGE:    " WS-LEVERAGE "X"
+005530     DISPLAY "  COLLATERAL:  " WS-COLLATERAL-DISPLAY " SOL"
+005540     DISPLAY "  VIBES:       " WS-VIBES
+005550     DISPLAY "  LANGUAGE:    COBOL (ENTERPRISE GRADE)"
+005560     DISPLAY " "
+005570     PERFORM 8600-DISPLAY-ONE-REGION
+005580         VARYING WS-TZ-IDX FROM 1 BY 1
+005590         UNTIL WS-TZ-IDX > 4
+005600     DISPLAY " "
+005610     DISPLAY "  STATUS: PROBABLY SHOULD USE TYPESCRIPT"
+005620     DISPLAY "========================================="
+005630     .
+005640
+005650*****************************************************************
+005660* 8600-DISPLAY-ONE-REGION -- COMPUTE AND PRINT THE GM/GA/GE/GN
+005670* BUCKET FOR ONE TIMEZONE-TABLE REGION OFF THE SAME CLOCK READING
+005680* USED FOR THE HOST GREETING.
+005690*****************************************************************
+005700 8600-DISPLAY-ONE-REGION.
+005710     COMPUTE WS-REGION-HOUR =
+005720         WS-CURRENT-HOUR + WS-TZ-UTC-OFFSET(WS-TZ-IDX)
+005730     IF WS-REGION-HOUR < 0
+005740         ADD 24 TO WS-REGION-HOUR
+005750     END-IF
+005760     IF WS-REGION-HOUR > 23
+005770         SUBTRACT 24 FROM WS-REGION-HOUR
+005780     END-IF
+005790
+005800     EVALUATE TRUE
+005810         WHEN WS-REGION-HOUR < 12
+005820             MOVE "GM SER. WAGMI." TO WS-REGION-GREETING
+005830         WHEN WS-REGION-HOUR < 17
+005840             MOVE "GA SER. STILL WAGMI." TO WS-REGION-GREETING
+005850         WHEN WS-REGION-HOUR < 21
+005860             MOVE "GE SER. NGMI IF YOU SLEEP."
+005870                 TO WS-REGION-GREETING
+005880         WHEN OTHER
+005890             MOVE "GN SER. JK KEEP TRADING."
+005900                 TO WS-REGION-GREETING
+005910     END-EVALUATE
+005920
+005930     DISPLAY "  " WS-TZ-REGION-NAME(WS-TZ-IDX) ": "
+005940         WS-REGION-GREETING
+005950     .
+005960
+005970 9999-EXIT.
+005980     EXIT.
