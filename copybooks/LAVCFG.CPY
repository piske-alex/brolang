@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* LAVCFG.CPY
+000120* DAILY CONTROL FILE -- ONE RECORD PER PROTOCOL, HOLDING THE
+000130* LEVERAGE MULTIPLIER, PROTOCOL NAME AND DEFAULT VIBES THAT
+000140* USED TO BE HARDCODED VALUE CLAUSES IN LAVARAGE-GM.  OPS
+000150* MAINTAINS THIS DATASET BEFORE THE MORNING BATCH WINDOW.
+000160*****************************************************************
+000170 FD  LAVARAGE-CONFIG
+000180     LABEL RECORDS ARE STANDARD.
+000190 01  CFG-RECORD.
+000200     05  CFG-PROTOCOL-NAME          PIC X(08).
+000210     05  CFG-LEVERAGE               PIC 9(03).
+000220     05  CFG-VIBES                  PIC X(10).
+000230     05  FILLER                     PIC X(09).
