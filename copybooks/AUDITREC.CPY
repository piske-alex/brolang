@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* AUDITREC.CPY
+000120* AUDIT JOURNAL -- ONE RECORD APPENDED PER PROTOCOL ON EVERY
+000130* EXECUTION OF LAVARAGE-GM, SO COMPLIANCE CAN RECONCILE WHAT
+000140* GREETING/LEVERAGE/VIBES WERE SHOWN ON A GIVEN DAY WITHOUT
+000150* RELYING ON SYSOUT RETENTION.  READ BY LAVARAGE-GM-RPT.
+000160*****************************************************************
+000170 FD  LAVARAGE-AUDIT
+000180     LABEL RECORDS ARE STANDARD.
+000190 01  AUD-RECORD.
+000200     05  AUD-RUN-DATE               PIC 9(08).
+000210     05  AUD-RUN-TIME               PIC 9(08).
+000220     05  AUD-PROTOCOL-NAME          PIC X(08).
+000230     05  AUD-HOUR-BUCKET            PIC 99.
+000240     05  AUD-GREETING-TEXT          PIC X(60).
+000250     05  AUD-LEVERAGE               PIC 9(03).
+000260     05  AUD-VIBES                  PIC X(10).
+000270     05  FILLER                     PIC X(10).
