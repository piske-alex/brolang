@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* COLLPOS.CPY
+000120* COLLATERAL POSITIONS -- ONE RECORD PER WALLET/ACCOUNT, KEYED
+000130* BY WALLET ID, SHOWING HOW MUCH SOL THAT WALLET HAS POSTED AS
+000140* COLLATERAL AGAINST A GIVEN PROTOCOL.  LAVARAGE-GM SUMS THESE
+000150* PER PROTOCOL TO REPLACE THE OLD "ALL OF IT" LITERAL.
+000160*****************************************************************
+000170 FD  COLLATERAL-POSITIONS
+000180     LABEL RECORDS ARE STANDARD.
+000190 01  CP-RECORD.
+000200     05  CP-WALLET-ID               PIC X(20).
+000210     05  CP-PROTOCOL-NAME           PIC X(08).
+000220     05  CP-COLLATERAL-SOL          PIC 9(09)V99.
+000230     05  FILLER                     PIC X(11).
