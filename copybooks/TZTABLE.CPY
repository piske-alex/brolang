@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* TZTABLE.CPY
+000120* SUPPORTED REGIONS AND THEIR UTC OFFSETS.  LAVARAGE-GM USES
+000130* THIS TABLE TO COMPUTE A GM/GA/GE/GN BUCKET PER REGION OFF THE
+000140* SAME WS-CURRENT-TIME INSTEAD OF JUST THE HOST MACHINE'S.
+000150*****************************************************************
+000160 01  WS-TZ-TABLE-VALUES.
+000170     05  FILLER                     PIC X(11) VALUE "APAC    +08".
+000180     05  FILLER                     PIC X(11) VALUE "EU      +01".
+000190     05  FILLER                     PIC X(11) VALUE "US-EAST -05".
+000200     05  FILLER                     PIC X(11) VALUE "US-WEST -08".
+000210 01  WS-TIMEZONE-TABLE REDEFINES WS-TZ-TABLE-VALUES.
+000220     05  WS-TZ-ENTRY OCCURS 4 TIMES INDEXED BY WS-TZ-IDX.
+000230         10  WS-TZ-REGION-NAME      PIC X(08).
+000240         10  WS-TZ-UTC-OFFSET       PIC S9(02)
+000250                               SIGN LEADING SEPARATE CHARACTER.
