@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* PROTMSTR.CPY
+000120* PROTOCOL MASTER -- THE MORNING LINEUP.  ONE RECORD PER
+000130* LEVERAGE POOL WE RUN OUT OF THIS SHOP.  LAVARAGE-GM READS
+000140* THIS FILE RECORD-BY-RECORD AND PRINTS ONE FULL BANNER BLOCK
+000150* PER PROTOCOL, DRIVING THE OTHER PER-PROTOCOL LOOKUPS (CONFIG,
+000160* COLLATERAL, VIBES FEED, RISK LIMITS) OFF PM-PROTOCOL-NAME.
+000170*****************************************************************
+000180 FD  PROTOCOL-MASTER
+000190     LABEL RECORDS ARE STANDARD.
+000200 01  PM-RECORD.
+000210     05  PM-PROTOCOL-NAME           PIC X(08).
+000220     05  PM-LEVERAGE                PIC 9(03).
+000230     05  PM-COLLATERAL-TOTAL        PIC 9(09)V99.
+000240     05  FILLER                     PIC X(10).
