@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* CKPTREC.CPY
+000120* RESTART/CHECKPOINT CONTROL -- ONE RECORD PER RUN-DATE AND
+000130* PROTOCOL, MARKING WHETHER THAT DAY'S GM HAS ALREADY BEEN
+000140* COMMITTED.  LAVARAGE-GM CHECKS THIS BEFORE DISPLAYING SO THE
+000150* JOB CANNOT DOUBLE-FIRE, AND OPS CAN SCAN FOR A MISSING DAY.
+000160*****************************************************************
+000170 FD  LAVARAGE-CKPT
+000180     LABEL RECORDS ARE STANDARD.
+000190 01  CKPT-RECORD.
+000200     05  CKPT-KEY.
+000210         10  CKPT-RUN-DATE          PIC 9(08).
+000220         10  CKPT-PROTOCOL-NAME     PIC X(08).
+000230     05  CKPT-STATUS                PIC X(01).
+000240         88  CKPT-COMMITTED                VALUE "C".
+000250     05  CKPT-RUN-TIME              PIC 9(08).
+000260     05  FILLER                     PIC X(10).
