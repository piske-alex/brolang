@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* RISKLIM.CPY
+000120* RISK LIMITS -- KEYED BY PROTOCOL AND COLLATERAL TIER, GIVING
+000130* THE MAXIMUM LEVERAGE PERMITTED FOR THAT TIER.  LAVARAGE-GM
+000140* VALIDATES WS-LEVERAGE AGAINST THIS TABLE BEFORE THE BANNER IS
+000150* ALLOWED TO DISPLAY.
+000160*****************************************************************
+000170 FD  RISK-LIMITS
+000180     LABEL RECORDS ARE STANDARD.
+000190 01  RL-RECORD.
+000200     05  RL-KEY.
+000210         10  RL-PROTOCOL-NAME       PIC X(08).
+000220         10  RL-COLLATERAL-TIER     PIC 9(02).
+000230     05  RL-TIER-MIN-COLLATERAL     PIC 9(09)V99.
+000240     05  RL-MAX-LEVERAGE            PIC 9(03).
+000250     05  FILLER                     PIC X(08).
