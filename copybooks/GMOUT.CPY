@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110* GMOUT.CPY
+000120* MACHINE-READABLE OUTPUT -- ONE PIPE-DELIMITED FIXED-FORMAT
+000130* RECORD PER PROTOCOL, WRITTEN RIGHT AFTER WS-GREETING IS
+000140* RESOLVED, SO DASHBOARDS AND ALERTING JOBS CAN PICK UP THE
+000150* MORNING NUMBERS WITHOUT SCREEN-SCRAPING THE JOB LOG.
+000160*****************************************************************
+000170 FD  LAVARAGE-GM-OUT
+000180     LABEL RECORDS ARE STANDARD.
+000190 01  GMO-RECORD.
+000200     05  GMO-RUN-DATE               PIC 9(08).
+000210     05  GMO-DELIM-1                PIC X(01).
+000220     05  GMO-HOUR-BUCKET            PIC 99.
+000230     05  GMO-DELIM-2                PIC X(01).
+000240     05  GMO-PROTOCOL-NAME          PIC X(08).
+000250     05  GMO-DELIM-3                PIC X(01).
+000260     05  GMO-LEVERAGE               PIC 9(03).
+000270     05  GMO-DELIM-4                PIC X(01).
+000280     05  GMO-COLLATERAL-TOTAL       PIC 9(09)V99.
+000290     05  GMO-DELIM-5                PIC X(01).
+000300     05  GMO-VIBES-CODE             PIC X(10).
