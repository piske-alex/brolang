@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* VIBEFEED.CPY
+000120* MARKET SENTIMENT FEED -- ONE RECORD PER PROTOCOL, KEYED BY
+000130* PROTOCOL NAME, CARRYING THE VOLATILITY, FUNDING RATE AND
+000140* PRICE-CHANGE INPUTS LAVARAGE-GM MAPS INTO THE VIBES LINE.
+000150*****************************************************************
+000160 FD  VIBES-FEED
+000170     LABEL RECORDS ARE STANDARD.
+000180 01  VF-RECORD.
+000190     05  VF-PROTOCOL-NAME           PIC X(08).
+000200     05  VF-VOLATILITY-PCT          PIC 9(03)V99.
+000210     05  VF-FUNDING-RATE-PCT        PIC S9(03)V99.
+000220     05  VF-PRICE-CHANGE-PCT        PIC S9(03)V99.
+000230     05  FILLER                     PIC X(10).
